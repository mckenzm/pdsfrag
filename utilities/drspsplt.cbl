@@ -0,0 +1,158 @@
+      *-------------------------------------------------------------*
+      *  DRSPSPLT : Companion to DRESSPRT.  Reads the combined,     *
+      *             dressed OUTFILE that DRESSPRT produces from a   *
+      *             whole-PDS IEBPTPCH dump and splits it back out  *
+      *             into one output dataset per member, using the   *
+      *             '*MEMBER*' delimiter records DRESSPRT lays down *
+      *             at each member boundary.  ANS COBOL (1972)      *
+      *-------------------------------------------------------------*
+      *  MODIFICATION HISTORY                                       *
+      *  yy/mm/dd  who  what                                        *
+      *  --------  ---  ----------------------------------------    *
+      *  26/08/09  mm   original version.                           *
+      *  26/08/09  mm   DRSFILE now RECORDING MODE V to match        *
+      *                 DRESSPRT's variable-length OUTFILE.          *
+      *  26/08/09  mm   MBROUT now ASSIGN TO DYNAMIC so each member  *
+      *                 actually gets its own dataset instead of     *
+      *                 every member collapsing onto one file named  *
+      *                 literally "DSNAME".                          *
+      *-------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *------------------------*
+       PROGRAM-ID.  'DRSPSPLT'.
+
+       ENVIRONMENT DIVISION.
+      *---------------------*
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER.  IBM-360.
+       OBJECT-COMPUTER.  IBM-360.
+
+       SPECIAL-NAMES.
+           CONSOLE IS CNSL.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------*    DRSFIL is DRESSPRT's dressed OUTFILE.
+       FILE-CONTROL.
+           SELECT DRSFILE ASSIGN TO UT-S-DRSFIL.
+
+      *                          this shop's compiler has no dynamic
+      *                          allocation (BLDL/DYNALLOC) service to
+      *                          create a new PDS member on the fly,
+      *                          so each member is split out to its
+      *                          own device-independent flat dataset
+      *                          named from the member itself. ASSIGN
+      *                          TO DYNAMIC is required here -- a
+      *                          plain ASSIGN TO data-name is resolved
+      *                          to a single fixed external name at
+      *                          compile time in this dialect, not to
+      *                          the field's runtime content, and
+      *                          every member would collapse onto that
+      *                          one file.
+           SELECT MBROUT   ASSIGN TO DYNAMIC DL100-MBR-DSNAME
+                            ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+      *--------------*
+       FILE SECTION.
+       FD  DRSFILE
+           RECORDING MODE IS V
+           RECORD IS VARYING IN SIZE FROM 1 TO 80 CHARACTERS
+              DEPENDING ON DR-DRSFILE-LEN
+           BLOCK  CONTAINS 0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS SP-RECORD.
+       01  SP-RECORD           PIC X(80).
+
+       FD  MBROUT
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS MBROUT-REC.
+       01  MBROUT-REC          PIC X(80).
+
+
+       WORKING-STORAGE SECTION.
+      *------------------------*
+       01  SW-SWITCHES.
+           05 END-OF-FILE-IND     PIC X VALUE SPACE.
+              88 SW-END-OF-FILE         VALUE 'Y'.
+           05 MBR-OPEN-IND        PIC X VALUE 'N'.
+              88 SW-MBR-OPEN            VALUE 'Y'.
+
+       01  DR-DRSFILE-LEN         PIC 9(04) COMP VALUE 80.
+
+      *                          delimiter record recognised in the
+      *                          dressed input (shared with DRESSPRT).
+       COPY DLDELIM.
+
+       01  DL100-VARIABLES.
+           05 DL100-MBR-DSNAME    PIC X(80).
+           05 DL100-DSNAME-STEM   PIC X(64) VALUE 'MBROUT.'.
+           05 DL100-CURR-MEMBER   PIC X(08) VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+      *-------------------*
+       00-MAINLINE.
+           PERFORM 10-SETUP THROUGH 10-EXIT
+           PERFORM 20-LOOP  THROUGH 20-EXIT
+              UNTIL SW-END-OF-FILE.
+           PERFORM 30-FINISH.
+
+      *                          ANS COBOL (1972) NO FILE STATUS.
+       10-SETUP.
+           OPEN INPUT DRSFILE
+           MOVE SPACES TO SP-RECORD
+           READ DRSFILE AT END PERFORM 30-FINISH.
+
+       10-EXIT.
+           EXIT.
+
+      *                          a delimiter record starts a new
+      *                          member dataset; any other record is
+      *                          copied to whichever member dataset
+      *                          is currently open.
+       20-LOOP.
+           MOVE SP-RECORD TO DL-DELIM-RECORD
+           IF DL-DELIM-TAG = '*MEMBER*'
+              PERFORM 21-CLOSE-MEMBER THRU 21-EXIT
+              MOVE DL-DELIM-MEMBER TO DL100-CURR-MEMBER
+              PERFORM 22-OPEN-MEMBER THRU 22-EXIT
+           ELSE
+              IF SW-MBR-OPEN
+                 WRITE MBROUT-REC FROM SP-RECORD
+              END-IF
+           END-IF
+           MOVE SPACES TO SP-RECORD
+           READ DRSFILE
+              AT END
+                 PERFORM 21-CLOSE-MEMBER THRU 21-EXIT
+                 MOVE 'Y' TO END-OF-FILE-IND.
+
+       20-EXIT.
+           EXIT.
+
+       21-CLOSE-MEMBER.
+           IF SW-MBR-OPEN
+              CLOSE MBROUT
+              MOVE 'N' TO MBR-OPEN-IND
+           END-IF.
+
+       21-EXIT.
+           EXIT.
+
+       22-OPEN-MEMBER.
+           MOVE SPACES TO DL100-MBR-DSNAME
+           STRING DL100-DSNAME-STEM DELIMITED BY SPACE
+                  DL100-CURR-MEMBER DELIMITED BY SPACE
+             INTO DL100-MBR-DSNAME
+           OPEN OUTPUT MBROUT
+           MOVE 'Y' TO MBR-OPEN-IND.
+
+       22-EXIT.
+           EXIT.
+
+      *                         typical housekeeping.
+       30-FINISH.
+           CLOSE DRSFILE
+           STOP RUN.
