@@ -2,6 +2,55 @@
       *  DRESSPRT : Dresses "print" output from IEBPTPCH after dump *
       *             of an entire PDS to remove page lines and ANSI  *
       *             column. ANS COBOL (1972)                        *
+      *-------------------------------------------------------------*
+      *  MODIFICATION HISTORY                                       *
+      *  yy/mm/dd  who  what                                        *
+      *  --------  ---  ----------------------------------------    *
+      *  26/08/09  mm   member banner line is now kept as a         *
+      *                 delimiter record in OUTFILE instead of      *
+      *                 being dropped, so member boundaries survive *
+      *                 a whole-PDS dump.                           *
+      *  26/08/09  mm   overstrike ('+') records are now overlaid   *
+      *                 onto the previously written line instead of *
+      *                 being written out as a bogus extra record.  *
+      *  26/08/09  mm   added an end-of-job control report (REPORT) *
+      *                 so record counts can be reconciled without  *
+      *                 eyeballing the job log.                     *
+      *  26/08/09  mm   added checkpoint/restart: a checkpoint      *
+      *                 record is dropped every N input records and *
+      *                 a SYSIN restart card repositions INFILE on  *
+      *                 a rerun.                                    *
+      *  26/08/09  mm   INFILE/OUTFILE now RECORDING MODE V so       *
+      *                 PRTLN/CNTRL variable-length print images    *
+      *                 can be dressed, not just fixed 81-byte      *
+      *                 IEBPTPCH images.                             *
+      *  26/08/09  mm   SKIP1/SKIP2 vertical spacing codes now lay   *
+      *                 down blank output records instead of being  *
+      *                 dropped, so the dressed listing keeps its   *
+      *                 original vertical structure.                *
+      *  26/08/09  mm   added a SYSIN member-name filter so a run    *
+      *                 can dress just the requested members out of *
+      *                 a whole-PDS dump instead of all of them.    *
+      *  26/08/09  mm   an unrecognized carriage-control byte now    *
+      *                 gets a CNSL warning with the relative        *
+      *                 record number instead of being passed       *
+      *                 through as if it were a normal line.        *
+      *  26/08/09  mm   added a member index/catalog file (MBRIDX)   *
+      *                 giving each dressed member's starting        *
+      *                 OUTFILE record and line count.               *
+      *  26/08/09  mm   the checkpoint record now carries every      *
+      *                 counter and in-flight value a restart needs  *
+      *                 to resume cleanly, and is only dropped once  *
+      *                 its relative input record is actually        *
+      *                 flushed to OUTFILE, not as soon as it is     *
+      *                 read.                                        *
+      *  26/08/09  mm   a restart now counts what is physically      *
+      *                 already in OUTFILE and MBRIDX against what   *
+      *                 the checkpoint says should be there, and     *
+      *                 carries the difference forward to suppress   *
+      *                 re-emitting records the aborted run already  *
+      *                 wrote, instead of appending them a second    *
+      *                 time.                                        *
       *-------------------------------------------------------------*
        IDENTIFICATION DIVISION.
       *------------------------*
@@ -22,33 +71,134 @@
        FILE-CONTROL.
            SELECT INFILE  ASSIGN TO UT-S-INFIL.
            SELECT OUTFILE ASSIGN TO UT-S-OUTFIL.
+           SELECT REPORTFL ASSIGN TO UT-S-RPTFIL.
+
+      *                          SYSIN control cards (restart point,
+      *                          checkpoint interval, member filter).
+           SELECT PARMFILE ASSIGN TO UT-S-PARMFIL.
+
+      *                          relative-record checkpoints dropped
+      *                          every CK-INTERVAL input records.
+           SELECT CKPTFILE ASSIGN TO UT-S-CKPFIL.
+
+      *                          member name, starting OUTFILE record
+      *                          and line count, one entry per member.
+           SELECT MBRIDX   ASSIGN TO UT-S-MXFIL.
 
 
        DATA DIVISION.
       *--------------*           matching records per block
        FILE SECTION.
        FD  INFILE
-           RECORDING MODE IS F
-           RECORD CONTAINS  81 CHARACTERS
-           BLOCK  CONTAINS 100 RECORDS
+           RECORDING MODE IS V
+           RECORD IS VARYING IN SIZE FROM 1 TO 81 CHARACTERS
+              DEPENDING ON VL-INFILE-LEN
+           BLOCK  CONTAINS 0 RECORDS
            LABEL RECORDS ARE OMITTED
            DATA RECORD IS INREC.
        01  INREC               PIC X(81).
 
        FD  OUTFILE
-           RECORDING MODE IS F
-           RECORD CONTAINS  80 CHARACTERS
-           BLOCK  CONTAINS  49 RECORDS
+           RECORDING MODE IS V
+           RECORD IS VARYING IN SIZE FROM 1 TO 80 CHARACTERS
+              DEPENDING ON VL-OUTFILE-LEN
+           BLOCK  CONTAINS 0 RECORDS
            LABEL RECORDS ARE OMITTED
            DATA RECORD IS OUTREC.
        01  OUTREC              PIC X(80).
 
+       FD  REPORTFL
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           BLOCK  CONTAINS  30 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS RP-REPORT-LINE.
+       01  RP-REPORT-LINE      PIC X(133).
+
+       FD  PARMFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS  80 CHARACTERS
+           BLOCK  CONTAINS   1 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS PM-PARM-RECORD.
+       01  PM-PARM-RECORD.
+           05 PM-PARM-TYPE      PIC X.
+              88 PM-TYPE-RESTART      VALUE 'R'.
+              88 PM-TYPE-INTERVAL     VALUE 'N'.
+              88 PM-TYPE-MEMBER       VALUE 'M'.
+           05 PM-PARM-DATA       PIC X(79).
+           05 PM-RESTART-VIEW REDEFINES PM-PARM-DATA.
+              10 PM-RESTART-RECNO  PIC 9(09).
+              10 FILLER            PIC X(70).
+           05 PM-INTERVAL-VIEW REDEFINES PM-PARM-DATA.
+              10 PM-INTERVAL-COUNT PIC 9(05).
+              10 FILLER            PIC X(74).
+           05 PM-MEMBER-VIEW REDEFINES PM-PARM-DATA.
+              10 PM-MEMBER-NAME    PIC X(08).
+              10 FILLER            PIC X(71).
+
+      *                          a checkpoint carries everything a
+      *                          restart needs to resume cleanly: the
+      *                          last relative INFILE record actually
+      *                          flushed to OUTFILE, every control-
+      *                          report counter as of that point, the
+      *                          member filter's current decision, and
+      *                          the in-flight member index entry (if
+      *                          any) being accumulated at the time.
+       FD  CKPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK  CONTAINS   1 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS CK-CKPT-RECORD.
+       01  CK-CKPT-RECORD.
+           05 CK-CKPT-RECNO        PIC 9(09).
+           05 CK-CKPT-WRITTEN      PIC 9(09).
+           05 CK-CKPT-BANNERS      PIC 9(09).
+           05 CK-CKPT-OVERSTRIKES  PIC 9(09).
+           05 CK-CKPT-SKIPLINES    PIC 9(09).
+           05 CK-CKPT-BADCTL       PIC 9(09).
+           05 CK-CKPT-SELECTED     PIC X(01).
+           05 CK-CKPT-MX-PENDING   PIC X(01).
+           05 CK-CKPT-MX-MEMBER    PIC X(08).
+           05 CK-CKPT-MX-START     PIC 9(09).
+           05 CK-CKPT-MX-LINES     PIC 9(09).
+           05 CK-CKPT-MX-CLOSED    PIC 9(09).
+           05 CK-CKPT-ORPHANED     PIC 9(09).
+
+       FD  MBRIDX
+           RECORDING MODE IS F
+           RECORD CONTAINS  26 CHARACTERS
+           BLOCK  CONTAINS   1 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS MX-INDEX-RECORD.
+      *                          member index/catalog record layout,
+      *                          shared with anything that reads
+      *                          MBRIDX (ISPF edit macro, catalog job).
+       COPY MBRIDXR.
+
 
        WORKING-STORAGE SECTION.
       *------------------------*
        01  SW-SWITCHES.
            05 END-OF-FILE-IND     PIC X VALUE SPACE.
               88 SW-END-OF-FILE         VALUE 'Y'.
+           05 PARM-EOF-IND        PIC X VALUE SPACE.
+              88 SW-PARM-EOF            VALUE 'Y'.
+           05 MEMBER-SELECTED-IND PIC X VALUE 'Y'.
+              88 SW-MEMBER-SELECTED     VALUE 'Y'.
+           05 CKPT-EOF-IND        PIC X VALUE SPACE.
+              88 SW-CKPT-EOF            VALUE 'Y'.
+           05 OUTFILE-EOF-IND     PIC X VALUE SPACE.
+              88 SW-OUTFILE-EOF         VALUE 'Y'.
+           05 MBRIDX-EOF-IND      PIC X VALUE SPACE.
+              88 SW-MBRIDX-EOF          VALUE 'Y'.
+
+      *                          RECORD ... DEPENDING ON lengths for
+      *                          variable-length INFILE/OUTFILE.
+       01  VL-LENGTHS.
+           05 VL-INFILE-LEN       PIC 9(04) COMP VALUE 81.
+           05 VL-OUTFILE-LEN      PIC 9(04) COMP VALUE 80.
 
        01  CH-VARIABLES.
            05 CH-OVERLAY.
@@ -59,6 +209,127 @@
                  88 SW-SKIP1            VALUE '0'.
                  88 SW-FORMFEED         VALUE '1'.
               10 CH-PAYLOAD       PIC X(80).
+              10 CH-BANNER-VIEW REDEFINES CH-PAYLOAD.
+                 15 CH-BANNER-MEMBER PIC X(08).
+                 15 FILLER           PIC X(72).
+              10 CH-PAYLOAD-CHARS REDEFINES CH-PAYLOAD.
+                 15 CH-PAYLOAD-CHAR PIC X OCCURS 80 TIMES.
+
+      *                          delimiter record laid down in
+      *                          OUTFILE for a member banner line.
+       COPY DLDELIM.
+
+      *                          one line held back so a following
+      *                          '+' overstrike record can be
+      *                          overlaid onto it before it is
+      *                          actually written to OUTFILE.
+       01  PL-PENDING-LINE.
+           05 PL-LINE-VALID-SW PIC X VALUE 'N'.
+              88 SW-PENDING-VALID     VALUE 'Y'.
+           05 PL-LINE-LEN       PIC 9(04) COMP VALUE 80.
+           05 PL-LINE-TEXT     PIC X(80).
+           05 PL-LINE-CHARS REDEFINES PL-LINE-TEXT.
+              10 PL-LINE-CHAR  PIC X OCCURS 80 TIMES.
+
+       01  OV-SUBSCRIPTS.
+           05 OV-SUB              PIC 9(02) COMP.
+           05 OV-CANDIDATE-LEN    PIC 9(04) COMP.
+
+       01  BL-BLANK-LINE          PIC X(80) VALUE SPACES.
+
+      *                          holding area for whatever record
+      *                          45-EMIT-OUTREC is about to write (or,
+      *                          on a restart carrying forward past
+      *                          records the aborted run already
+      *                          wrote, suppress) to OUTFILE.
+       01  OF-EMIT-BUFFER         PIC X(80).
+
+      *                          counts kept for the end-of-job
+      *                          control report.
+       01  RC-COUNTERS.
+           05 RC-RECORDS-READ      PIC 9(09) COMP VALUE ZERO.
+           05 RC-RECORDS-WRITTEN   PIC 9(09) COMP VALUE ZERO.
+           05 RC-BANNERS-CONVERTED PIC 9(09) COMP VALUE ZERO.
+           05 RC-OVERSTRIKES-MERGED PIC 9(09) COMP VALUE ZERO.
+           05 RC-OVERSTRIKES-ORPHANED PIC 9(09) COMP VALUE ZERO.
+           05 RC-SKIP-LINES-INSERTED PIC 9(09) COMP VALUE ZERO.
+           05 RC-BAD-CTL-BYTES     PIC 9(09) COMP VALUE ZERO.
+
+      *                          end-of-job control report layouts.
+       01  RP-TITLE-LINE.
+           05 FILLER  PIC X(30) VALUE 'DRESSPRT - END OF JOB CONTROL'.
+           05 FILLER  PIC X(08) VALUE ' REPORT'.
+           05 FILLER  PIC X(95) VALUE SPACES.
+
+       01  RP-DETAIL-LINE.
+           05 RP-LABEL          PIC X(40).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 RP-VALUE          PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER            PIC X(80) VALUE SPACES.
+
+      *                          checkpoint/restart control values,
+      *                          normally set from PARMFILE.
+       01  CK-VARIABLES.
+           05 CK-CURRENT-RECNO     PIC 9(09) COMP VALUE ZERO.
+           05 CK-RESTART-RECNO     PIC 9(09) COMP VALUE ZERO.
+           05 CK-INTERVAL          PIC 9(05) COMP VALUE 1000.
+           05 CK-DIVIDE-QUOTIENT   PIC 9(09) COMP VALUE ZERO.
+           05 CK-DIVIDE-REMAINDER  PIC 9(05) COMP VALUE ZERO.
+      *                          highest relative INFILE record whose
+      *                          output is actually written to OUTFILE
+      *                          (as opposed to still sitting in
+      *                          PL-PENDING-LINE) -- this, not
+      *                          CK-CURRENT-RECNO, is what 25-CHECKPOINT
+      *                          may safely hand a rerun.
+           05 CK-SAFE-RECNO        PIC 9(09) COMP VALUE ZERO.
+      *                          relative INFILE record that owns
+      *                          whatever line is currently held in
+      *                          PL-PENDING-LINE.
+           05 CK-PENDING-RECNO     PIC 9(09) COMP VALUE ZERO.
+      *                          restart card's original value, held
+      *                          steady while 17/18-RESTORE-FROM-
+      *                          CHECKPOINT walks CKPTFILE forward.
+           05 CK-TARGET-RECNO      PIC 9(09) COMP VALUE ZERO.
+      *                          how many records/entries a restart
+      *                          finds physically already sitting in
+      *                          OUTFILE/MBRIDX beyond what the
+      *                          restored checkpoint accounts for --
+      *                          the aborted run's own unacknowledged
+      *                          work -- and so must carry forward and
+      *                          suppress re-emitting via 45-EMIT-
+      *                          OUTREC/41-CLOSE-MEMBER-INDEX instead
+      *                          of writing (and duplicating) again.
+           05 CK-OUTFILE-CARRY     PIC 9(09) COMP VALUE ZERO.
+           05 CK-MBRIDX-CARRY      PIC 9(09) COMP VALUE ZERO.
+           05 CK-OUTFILE-ACTUAL    PIC 9(09) COMP VALUE ZERO.
+           05 CK-MBRIDX-ACTUAL     PIC 9(09) COMP VALUE ZERO.
+
+      *                          SYSIN member-name filter, built from
+      *                          'M' PARMFILE cards; an empty table
+      *                          means no filtering (dress everything).
+       01  MF-FILTER-TABLE.
+           05 MF-FILTER-COUNT      PIC 9(03) COMP VALUE ZERO.
+           05 MF-SUB                PIC 9(03) COMP VALUE ZERO.
+           05 MF-FILTER-ENTRY OCCURS 50 TIMES
+                                    PIC X(08).
+
+      *                          running values for the member index
+      *                          entry currently being accumulated;
+      *                          written to MBRIDX when the member's
+      *                          section ends (next banner, or EOF).
+       01  MX-VARIABLES.
+           05 MX-PENDING-IND       PIC X VALUE 'N'.
+              88 MX-PENDING-ENTRY        VALUE 'Y'.
+           05 MX-CURR-MEMBER       PIC X(08).
+           05 MX-CURR-START        PIC 9(09) COMP VALUE ZERO.
+           05 MX-CURR-LINES        PIC 9(09) COMP VALUE ZERO.
+      *                          running count of member index
+      *                          entries closed out (written, or
+      *                          suppressed as a restart carry) so
+      *                          far -- what a restart compares
+      *                          against MBRIDX's actual physical
+      *                          record count to find CK-MBRIDX-CARRY.
+           05 MX-CLOSED-COUNT      PIC 9(09) COMP VALUE ZERO.
 
 
        PROCEDURE DIVISION.
@@ -71,24 +342,583 @@
 
       *                          ANS COBOL (1972) NO FILE STATUS.
        10-SETUP.
+           OPEN INPUT PARMFILE
+           PERFORM 11-READ-PARMS THRU 11-EXIT
+              UNTIL SW-PARM-EOF
+           CLOSE PARMFILE
            OPEN INPUT  INFILE
-           OPEN OUTPUT OUTFILE
-           READ INFILE INTO CH-OVERLAY AT END PERFORM 30-FINISH.
+           IF CK-RESTART-RECNO > 0
+      *                          a restart run appends to the OUTFILE,
+      *                          MBRIDX and CKPTFILE a prior run
+      *                          already wrote; OPEN OUTPUT would
+      *                          truncate all three, so every RC-*
+      *                          counter and the in-flight member index
+      *                          entry are first primed from the
+      *                          checkpoint record itself, read back
+      *                          before CKPTFILE is reopened for
+      *                          output.
+              PERFORM 17-RESTORE-FROM-CHECKPOINT THRU 17-EXIT
+      *                          the checkpoint says how many records/
+      *                          entries OUTFILE and MBRIDX ought to
+      *                          hold; count what is physically there
+      *                          before appending anything further, so
+      *                          any records the aborted run wrote
+      *                          after its last checkpoint are carried
+      *                          forward and not re-written.
+              PERFORM 15-COMPUTE-OUTFILE-CARRY THRU 15-EXIT
+              PERFORM 43-COMPUTE-MBRIDX-CARRY THRU 43-EXIT
+              OPEN EXTEND OUTFILE
+              OPEN EXTEND MBRIDX
+              OPEN EXTEND CKPTFILE
+              PERFORM 13-RESTART-SKIP THRU 13-EXIT
+              MOVE CK-CURRENT-RECNO TO RC-RECORDS-READ
+              MOVE CK-CURRENT-RECNO TO CK-SAFE-RECNO
+           ELSE
+              OPEN OUTPUT OUTFILE
+              OPEN OUTPUT MBRIDX
+              OPEN OUTPUT CKPTFILE
+           END-IF
+           MOVE SPACES TO INREC
+           READ INFILE
+              AT END PERFORM 30-FINISH
+              NOT AT END
+                 MOVE INREC TO CH-OVERLAY
+                 ADD 1 TO RC-RECORDS-READ
+                 ADD 1 TO CK-CURRENT-RECNO
+           END-READ.
 
        10-EXIT.
            EXIT.
 
-      *                          do not write ANSI/Page line.
+      *                          SYSIN control cards: restart point
+      *                          and checkpoint interval.
+       11-READ-PARMS.
+           READ PARMFILE INTO PM-PARM-RECORD
+              AT END MOVE 'Y' TO PARM-EOF-IND
+              NOT AT END PERFORM 12-PROCESS-PARM THRU 12-EXIT
+           END-READ.
+
+       11-EXIT.
+           EXIT.
+
+       12-PROCESS-PARM.
+           EVALUATE TRUE
+              WHEN PM-TYPE-RESTART
+                 MOVE PM-RESTART-RECNO TO CK-RESTART-RECNO
+              WHEN PM-TYPE-INTERVAL
+                 IF PM-INTERVAL-COUNT > 0
+                    MOVE PM-INTERVAL-COUNT TO CK-INTERVAL
+                 END-IF
+              WHEN PM-TYPE-MEMBER
+                 IF MF-FILTER-COUNT < 50
+                    ADD 1 TO MF-FILTER-COUNT
+                    MOVE PM-MEMBER-NAME
+                      TO MF-FILTER-ENTRY (MF-FILTER-COUNT)
+                 END-IF
+           END-EVALUATE.
+
+       12-EXIT.
+           EXIT.
+
+      *                          reposition INFILE by re-reading and
+      *                          discarding the records already
+      *                          dressed to OUTFILE on a prior run;
+      *                          this is a plain QSAM sequential
+      *                          file, so there is no faster way to
+      *                          get back to the restart point.
+       13-RESTART-SKIP.
+           PERFORM 14-SKIP-ONE-RECORD THRU 14-EXIT
+              UNTIL SW-END-OF-FILE
+                 OR CK-CURRENT-RECNO >= CK-RESTART-RECNO.
+
+       13-EXIT.
+           EXIT.
+
+       14-SKIP-ONE-RECORD.
+           READ INFILE
+              AT END MOVE 'Y' TO END-OF-FILE-IND
+              NOT AT END ADD 1 TO CK-CURRENT-RECNO
+           END-READ.
+
+       14-EXIT.
+           EXIT.
+
+      *                          count what is physically already in
+      *                          OUTFILE (opened INPUT just for this
+      *                          pass, then closed so it can be
+      *                          reopened EXTEND for real output) and
+      *                          work out how many of those records
+      *                          are ahead of what the checkpoint's
+      *                          RC-RECORDS-WRITTEN accounts for --
+      *                          the aborted run's own unacknowledged
+      *                          writes that 45-EMIT-OUTREC must carry
+      *                          forward rather than duplicate.
+       15-COMPUTE-OUTFILE-CARRY.
+           MOVE ZERO TO CK-OUTFILE-ACTUAL
+           MOVE SPACES TO OUTFILE-EOF-IND
+           OPEN INPUT OUTFILE
+           PERFORM 16-COUNT-ONE-OUTFILE-RECORD THRU 16-EXIT
+              UNTIL SW-OUTFILE-EOF
+           CLOSE OUTFILE
+           IF CK-OUTFILE-ACTUAL > RC-RECORDS-WRITTEN
+              SUBTRACT RC-RECORDS-WRITTEN FROM CK-OUTFILE-ACTUAL
+                 GIVING CK-OUTFILE-CARRY
+           ELSE
+              MOVE ZERO TO CK-OUTFILE-CARRY
+           END-IF.
+
+       15-EXIT.
+           EXIT.
+
+       16-COUNT-ONE-OUTFILE-RECORD.
+           READ OUTFILE
+              AT END MOVE 'Y' TO OUTFILE-EOF-IND
+              NOT AT END ADD 1 TO CK-OUTFILE-ACTUAL
+           END-READ.
+
+       16-EXIT.
+           EXIT.
+
+      *                          read CKPTFILE forward, applying every
+      *                          checkpoint at or before the requested
+      *                          restart point; the last one applied
+      *                          is therefore the closest checkpoint
+      *                          not past CK-RESTART-RECNO, and leaves
+      *                          every RC-* counter, the member filter
+      *                          switch and the in-flight member index
+      *                          entry exactly as they stood at that
+      *                          checkpoint.
+       17-RESTORE-FROM-CHECKPOINT.
+           MOVE CK-RESTART-RECNO TO CK-TARGET-RECNO
+           OPEN INPUT CKPTFILE
+           MOVE SPACES TO CKPT-EOF-IND
+           PERFORM 18-APPLY-ONE-CKPT-RECORD THRU 18-EXIT
+              UNTIL SW-CKPT-EOF
+           CLOSE CKPTFILE.
+
+       17-EXIT.
+           EXIT.
+
+      *                          CK-TARGET-RECNO (a copy of the
+      *                          restart card's value, taken before
+      *                          this scan starts) is compared against
+      *                          on every record; CK-RESTART-RECNO
+      *                          itself is only updated once we know
+      *                          this is the checkpoint being kept, so
+      *                          the comparison basis never shifts
+      *                          mid-scan.
+       18-APPLY-ONE-CKPT-RECORD.
+           READ CKPTFILE
+              AT END MOVE 'Y' TO CKPT-EOF-IND
+              NOT AT END
+                 IF CK-CKPT-RECNO NOT > CK-TARGET-RECNO
+                    MOVE CK-CKPT-RECNO       TO CK-RESTART-RECNO
+                    MOVE CK-CKPT-WRITTEN     TO RC-RECORDS-WRITTEN
+                    MOVE CK-CKPT-BANNERS     TO RC-BANNERS-CONVERTED
+                    MOVE CK-CKPT-OVERSTRIKES TO RC-OVERSTRIKES-MERGED
+                    MOVE CK-CKPT-SKIPLINES   TO RC-SKIP-LINES-INSERTED
+                    MOVE CK-CKPT-BADCTL      TO RC-BAD-CTL-BYTES
+                    MOVE CK-CKPT-SELECTED    TO MEMBER-SELECTED-IND
+                    MOVE CK-CKPT-MX-PENDING  TO MX-PENDING-IND
+                    MOVE CK-CKPT-MX-MEMBER   TO MX-CURR-MEMBER
+                    MOVE CK-CKPT-MX-START    TO MX-CURR-START
+                    MOVE CK-CKPT-MX-LINES    TO MX-CURR-LINES
+                    MOVE CK-CKPT-MX-CLOSED   TO MX-CLOSED-COUNT
+                    MOVE CK-CKPT-ORPHANED    TO RC-OVERSTRIKES-ORPHANED
+                 END-IF
+           END-READ.
+
+       18-EXIT.
+           EXIT.
+
+      *                          member banner becomes a delimiter
+      *                          record; a normal line is held back
+      *                          one record so a following '+'
+      *                          overstrike can be merged onto it.
        20-LOOP.
-           IF NOT SW-FORMFEED
-              WRITE OUTREC FROM CH-PAYLOAD.
-           READ INFILE INTO CH-OVERLAY
-              AT END MOVE 'Y' TO END-OF-FILE-IND.
+           EVALUATE TRUE
+              WHEN SW-FORMFEED
+                 PERFORM 21-FLUSH-PENDING THRU 21-EXIT
+                 PERFORM 41-CLOSE-MEMBER-INDEX THRU 41-EXIT
+                 MOVE CH-BANNER-MEMBER TO DL-DELIM-MEMBER
+                 PERFORM 28-CHECK-MEMBER-FILTER THRU 28-EXIT
+                 IF SW-MEMBER-SELECTED
+                    MOVE 80 TO VL-OUTFILE-LEN
+                    MOVE DL-DELIM-RECORD TO OF-EMIT-BUFFER
+                    PERFORM 45-EMIT-OUTREC THRU 45-EXIT
+                    PERFORM 42-START-MEMBER-INDEX THRU 42-EXIT
+                 END-IF
+                 ADD 1 TO RC-BANNERS-CONVERTED
+      *                          nothing is left pending after a
+      *                          banner -- whatever it was replaces
+      *                          (the delimiter is written directly,
+      *                          not through PL-PENDING-LINE) -- so
+      *                          this relative record is safe to
+      *                          checkpoint on its own.
+                 MOVE CK-CURRENT-RECNO TO CK-SAFE-RECNO
+              WHEN SW-OVERSTRIKE
+                 PERFORM 22-MERGE-OVERSTRIKE THRU 22-EXIT
+              WHEN SW-SKIP1
+                 PERFORM 21-FLUSH-PENDING THRU 21-EXIT
+                 PERFORM 27-WRITE-BLANK-LINE THRU 27-EXIT
+                 MOVE CH-PAYLOAD TO PL-LINE-TEXT
+                 PERFORM 24-SET-PENDING-LEN THRU 24-EXIT
+                 SET SW-PENDING-VALID TO TRUE
+              WHEN SW-SKIP2
+                 PERFORM 21-FLUSH-PENDING THRU 21-EXIT
+                 PERFORM 27-WRITE-BLANK-LINE THRU 27-EXIT
+                 PERFORM 27-WRITE-BLANK-LINE THRU 27-EXIT
+                 MOVE CH-PAYLOAD TO PL-LINE-TEXT
+                 PERFORM 24-SET-PENDING-LEN THRU 24-EXIT
+                 SET SW-PENDING-VALID TO TRUE
+              WHEN SW-NORMAL
+                 PERFORM 21-FLUSH-PENDING THRU 21-EXIT
+                 MOVE CH-PAYLOAD TO PL-LINE-TEXT
+                 PERFORM 24-SET-PENDING-LEN THRU 24-EXIT
+                 SET SW-PENDING-VALID TO TRUE
+              WHEN OTHER
+                 DISPLAY 'DRESSPRT - UNRECOGNIZED CARRIAGE CONTROL '
+                    'BYTE AT RELATIVE RECORD ' CK-CURRENT-RECNO
+                    UPON CNSL
+                 ADD 1 TO RC-BAD-CTL-BYTES
+                 PERFORM 21-FLUSH-PENDING THRU 21-EXIT
+                 MOVE CH-PAYLOAD TO PL-LINE-TEXT
+                 PERFORM 24-SET-PENDING-LEN THRU 24-EXIT
+                 SET SW-PENDING-VALID TO TRUE
+           END-EVALUATE
+      *                          drop the checkpoint before reading the
+      *                          next record, using whatever CK-SAFE-
+      *                          RECNO the EVALUATE above just settled
+      *                          on for this record.
+           PERFORM 25-CHECKPOINT THRU 25-EXIT
+           MOVE SPACES TO INREC
+           READ INFILE
+              AT END
+                 PERFORM 21-FLUSH-PENDING THRU 21-EXIT
+                 MOVE 'Y' TO END-OF-FILE-IND
+              NOT AT END
+                 MOVE INREC TO CH-OVERLAY
+                 ADD 1 TO RC-RECORDS-READ
+                 ADD 1 TO CK-CURRENT-RECNO
+           END-READ.
 
        20-EXIT.
            EXIT.
 
+      *                          write the held-back line, if any,
+      *                          now that it can no longer be
+      *                          overstruck; either way (written, or
+      *                          suppressed by the member filter) its
+      *                          disposition is now final, so its
+      *                          owning record becomes the new safe
+      *                          checkpoint point.
+       21-FLUSH-PENDING.
+           IF SW-PENDING-VALID
+              IF SW-MEMBER-SELECTED
+                 MOVE PL-LINE-LEN TO VL-OUTFILE-LEN
+                 MOVE PL-LINE-TEXT TO OF-EMIT-BUFFER
+                 PERFORM 45-EMIT-OUTREC THRU 45-EXIT
+                 IF MX-PENDING-ENTRY
+                    ADD 1 TO MX-CURR-LINES
+                 END-IF
+              END-IF
+              MOVE CK-PENDING-RECNO TO CK-SAFE-RECNO
+              MOVE 'N' TO PL-LINE-VALID-SW
+           END-IF.
+
+       21-EXIT.
+           EXIT.
+
+      *                          overlay the '+' record onto the
+      *                          held-back line; non-blank positions
+      *                          in the overstrike win.
+       22-MERGE-OVERSTRIKE.
+           IF SW-PENDING-VALID
+              PERFORM 23-OVERLAY-ONE-CHAR THRU 23-EXIT
+                 VARYING OV-SUB FROM 1 BY 1 UNTIL OV-SUB > 80
+              PERFORM 26-EXTEND-PENDING-LEN THRU 26-EXIT
+              ADD 1 TO RC-OVERSTRIKES-MERGED
+           ELSE
+      *                          nothing to overlay onto (e.g. the
+      *                          very first record of the file, or the
+      *                          first record after a banner); no
+      *                          merge actually happens here, so this
+      *                          is counted separately from
+      *                          RC-OVERSTRIKES-MERGED, not folded
+      *                          into it, while still keeping the
+      *                          control report from being short
+      *                          against what CH-PRT-CTL actually saw.
+              MOVE CH-PAYLOAD TO PL-LINE-TEXT
+              PERFORM 24-SET-PENDING-LEN THRU 24-EXIT
+              SET SW-PENDING-VALID TO TRUE
+              ADD 1 TO RC-OVERSTRIKES-ORPHANED
+           END-IF.
+
+       22-EXIT.
+           EXIT.
+
+       23-OVERLAY-ONE-CHAR.
+           IF CH-PAYLOAD-CHAR (OV-SUB) NOT = SPACE
+              MOVE CH-PAYLOAD-CHAR (OV-SUB) TO PL-LINE-CHAR (OV-SUB)
+           END-IF.
+
+       23-EXIT.
+           EXIT.
+
+      *                          length (less the carriage-control
+      *                          byte) of the line about to be held
+      *                          back as PL-PENDING-LINE, and the
+      *                          relative record that now owns it.
+       24-SET-PENDING-LEN.
+           SUBTRACT 1 FROM VL-INFILE-LEN GIVING PL-LINE-LEN
+           IF PL-LINE-LEN < 1
+              MOVE 1 TO PL-LINE-LEN
+           END-IF
+           MOVE CK-CURRENT-RECNO TO CK-PENDING-RECNO.
+
+       24-EXIT.
+           EXIT.
+
+      *                          an overstrike may reach further
+      *                          right than the line it is merged
+      *                          onto; keep the longer of the two. The
+      *                          merged line is now also owned by this
+      *                          overstrike's own relative record, so
+      *                          neither it nor anything before it can
+      *                          be checkpointed until it is flushed.
+       26-EXTEND-PENDING-LEN.
+           SUBTRACT 1 FROM VL-INFILE-LEN GIVING OV-CANDIDATE-LEN
+           IF OV-CANDIDATE-LEN < 1
+              MOVE 1 TO OV-CANDIDATE-LEN
+           END-IF
+           IF OV-CANDIDATE-LEN > PL-LINE-LEN
+              MOVE OV-CANDIDATE-LEN TO PL-LINE-LEN
+           END-IF
+           MOVE CK-CURRENT-RECNO TO CK-PENDING-RECNO.
+
+       26-EXIT.
+           EXIT.
+
+      *                          SKIP1/SKIP2 vertical spacing becomes
+      *                          an actual blank output record ahead
+      *                          of the payload instead of being
+      *                          dropped on the floor.
+       27-WRITE-BLANK-LINE.
+           IF SW-MEMBER-SELECTED
+              MOVE 1 TO VL-OUTFILE-LEN
+              MOVE BL-BLANK-LINE TO OF-EMIT-BUFFER
+              PERFORM 45-EMIT-OUTREC THRU 45-EXIT
+              ADD 1 TO RC-SKIP-LINES-INSERTED
+              IF MX-PENDING-ENTRY
+                 ADD 1 TO MX-CURR-LINES
+              END-IF
+           END-IF.
+
+       27-EXIT.
+           EXIT.
+
+      *                          decide whether the member just
+      *                          announced by a banner record is one
+      *                          of the members requested on SYSIN; an
+      *                          empty filter table means every
+      *                          member is dressed, same as before
+      *                          this filter existed.
+       28-CHECK-MEMBER-FILTER.
+           IF MF-FILTER-COUNT = 0
+              SET SW-MEMBER-SELECTED TO TRUE
+           ELSE
+              MOVE 'N' TO MEMBER-SELECTED-IND
+              PERFORM 29-CHECK-ONE-FILTER-ENTRY THRU 29-EXIT
+                 VARYING MF-SUB FROM 1 BY 1
+                    UNTIL MF-SUB > MF-FILTER-COUNT
+                       OR SW-MEMBER-SELECTED
+           END-IF.
+
+       28-EXIT.
+           EXIT.
+
+       29-CHECK-ONE-FILTER-ENTRY.
+           IF MF-FILTER-ENTRY (MF-SUB) = DL-DELIM-MEMBER
+              SET SW-MEMBER-SELECTED TO TRUE
+           END-IF.
+
+       29-EXIT.
+           EXIT.
+
+      *                          a member's index entry is only known
+      *                          in full once its section has ended;
+      *                          write it out when the next banner
+      *                          arrives (or at EOF, from 30-FINISH).
+      *                          a restart carries CK-MBRIDX-CARRY
+      *                          entries the aborted run already wrote
+      *                          -- those are suppressed here instead
+      *                          of written again, but MX-CLOSED-COUNT
+      *                          still advances so it keeps tracking
+      *                          the true physical MBRIDX record count.
+       41-CLOSE-MEMBER-INDEX.
+           IF MX-PENDING-ENTRY
+              IF CK-MBRIDX-CARRY > 0
+                 SUBTRACT 1 FROM CK-MBRIDX-CARRY
+              ELSE
+                 MOVE MX-CURR-MEMBER TO MX-MEMBER-NAME
+                 MOVE MX-CURR-START  TO MX-START-RECORD
+                 MOVE MX-CURR-LINES  TO MX-LINE-COUNT
+                 WRITE MX-INDEX-RECORD
+              END-IF
+              ADD 1 TO MX-CLOSED-COUNT
+              MOVE 'N' TO MX-PENDING-IND
+           END-IF.
+
+       41-EXIT.
+           EXIT.
+
+      *                          the member's section starts at the
+      *                          delimiter record just written to
+      *                          OUTFILE.
+       42-START-MEMBER-INDEX.
+           MOVE CH-BANNER-MEMBER  TO MX-CURR-MEMBER
+           MOVE RC-RECORDS-WRITTEN TO MX-CURR-START
+           MOVE ZERO               TO MX-CURR-LINES
+           MOVE 'Y'                TO MX-PENDING-IND.
+
+       42-EXIT.
+           EXIT.
+
+      *                          count what is physically already in
+      *                          MBRIDX (opened INPUT just for this
+      *                          pass, then closed so it can be
+      *                          reopened EXTEND for real output) and
+      *                          work out how many of those entries
+      *                          are ahead of what the checkpoint's
+      *                          MX-CLOSED-COUNT accounts for -- the
+      *                          aborted run's own unacknowledged
+      *                          entries that 41-CLOSE-MEMBER-INDEX
+      *                          must carry forward rather than
+      *                          duplicate.
+       43-COMPUTE-MBRIDX-CARRY.
+           MOVE ZERO TO CK-MBRIDX-ACTUAL
+           MOVE SPACES TO MBRIDX-EOF-IND
+           OPEN INPUT MBRIDX
+           PERFORM 44-COUNT-ONE-MBRIDX-RECORD THRU 44-EXIT
+              UNTIL SW-MBRIDX-EOF
+           CLOSE MBRIDX
+           IF CK-MBRIDX-ACTUAL > MX-CLOSED-COUNT
+              SUBTRACT MX-CLOSED-COUNT FROM CK-MBRIDX-ACTUAL
+                 GIVING CK-MBRIDX-CARRY
+           ELSE
+              MOVE ZERO TO CK-MBRIDX-CARRY
+           END-IF.
+
+       43-EXIT.
+           EXIT.
+
+       44-COUNT-ONE-MBRIDX-RECORD.
+           READ MBRIDX
+              AT END MOVE 'Y' TO MBRIDX-EOF-IND
+              NOT AT END ADD 1 TO CK-MBRIDX-ACTUAL
+           END-READ.
+
+       44-EXIT.
+           EXIT.
+
+      *                          single point through which every
+      *                          OUTFILE write passes, so a restart's
+      *                          carried-forward records (already
+      *                          physically written by the aborted
+      *                          run) can be suppressed here without
+      *                          disturbing RC-RECORDS-WRITTEN, which
+      *                          must keep advancing in step with
+      *                          OUTFILE's true record count (carried
+      *                          or freshly written) for MX-CURR-START
+      *                          and the control report to stay
+      *                          correct.
+       45-EMIT-OUTREC.
+           IF CK-OUTFILE-CARRY > 0
+              SUBTRACT 1 FROM CK-OUTFILE-CARRY
+           ELSE
+              WRITE OUTREC FROM OF-EMIT-BUFFER
+           END-IF
+           ADD 1 TO RC-RECORDS-WRITTEN.
+
+       45-EXIT.
+           EXIT.
+
+      *                          drop a checkpoint record every
+      *                          CK-INTERVAL input records so a
+      *                          rerun can restart close to where an
+      *                          abend left off; the relative record
+      *                          number recorded is CK-SAFE-RECNO, the
+      *                          last one whose output is durably in
+      *                          OUTFILE, not CK-CURRENT-RECNO (which
+      *                          may still be sitting unflushed in
+      *                          PL-PENDING-LINE).
+       25-CHECKPOINT.
+           DIVIDE CK-CURRENT-RECNO BY CK-INTERVAL
+              GIVING CK-DIVIDE-QUOTIENT
+              REMAINDER CK-DIVIDE-REMAINDER
+           IF CK-DIVIDE-REMAINDER = 0
+              MOVE CK-SAFE-RECNO       TO CK-CKPT-RECNO
+              MOVE RC-RECORDS-WRITTEN  TO CK-CKPT-WRITTEN
+              MOVE RC-BANNERS-CONVERTED TO CK-CKPT-BANNERS
+              MOVE RC-OVERSTRIKES-MERGED TO CK-CKPT-OVERSTRIKES
+              MOVE RC-SKIP-LINES-INSERTED TO CK-CKPT-SKIPLINES
+              MOVE RC-BAD-CTL-BYTES    TO CK-CKPT-BADCTL
+              MOVE MEMBER-SELECTED-IND TO CK-CKPT-SELECTED
+              MOVE MX-PENDING-IND      TO CK-CKPT-MX-PENDING
+              MOVE MX-CURR-MEMBER      TO CK-CKPT-MX-MEMBER
+              MOVE MX-CURR-START       TO CK-CKPT-MX-START
+              MOVE MX-CURR-LINES       TO CK-CKPT-MX-LINES
+              MOVE MX-CLOSED-COUNT     TO CK-CKPT-MX-CLOSED
+              MOVE RC-OVERSTRIKES-ORPHANED TO CK-CKPT-ORPHANED
+              WRITE CK-CKPT-RECORD
+           END-IF.
+
+       25-EXIT.
+           EXIT.
+
       *                         typical housekeeping.
        30-FINISH.
-           CLOSE INFILE OUTFILE
+           PERFORM 41-CLOSE-MEMBER-INDEX THRU 41-EXIT
+           PERFORM 35-WRITE-REPORT THRU 35-EXIT
+           CLOSE INFILE OUTFILE CKPTFILE MBRIDX
            STOP RUN.
+
+      *                          end-of-job control report so a run
+      *                          against a multi-thousand-page dump
+      *                          can be reconciled without eyeballing
+      *                          the job log.
+       35-WRITE-REPORT.
+           OPEN OUTPUT REPORTFL
+           WRITE RP-REPORT-LINE FROM RP-TITLE-LINE
+           MOVE SPACES              TO RP-DETAIL-LINE
+           MOVE 'INPUT RECORDS READ' TO RP-LABEL
+           MOVE RC-RECORDS-READ      TO RP-VALUE
+           WRITE RP-REPORT-LINE FROM RP-DETAIL-LINE
+           MOVE SPACES                  TO RP-DETAIL-LINE
+           MOVE 'OUTPUT RECORDS WRITTEN' TO RP-LABEL
+           MOVE RC-RECORDS-WRITTEN        TO RP-VALUE
+           WRITE RP-REPORT-LINE FROM RP-DETAIL-LINE
+           MOVE SPACES                       TO RP-DETAIL-LINE
+           MOVE 'FORMFEED/BANNER LINES FOUND' TO RP-LABEL
+           MOVE RC-BANNERS-CONVERTED           TO RP-VALUE
+           WRITE RP-REPORT-LINE FROM RP-DETAIL-LINE
+           MOVE SPACES                    TO RP-DETAIL-LINE
+           MOVE 'OVERSTRIKE LINES MERGED'  TO RP-LABEL
+           MOVE RC-OVERSTRIKES-MERGED      TO RP-VALUE
+           WRITE RP-REPORT-LINE FROM RP-DETAIL-LINE
+           MOVE SPACES                          TO RP-DETAIL-LINE
+           MOVE 'OVERSTRIKE - NOTHING TO OVERLAY' TO RP-LABEL
+           MOVE RC-OVERSTRIKES-ORPHANED           TO RP-VALUE
+           WRITE RP-REPORT-LINE FROM RP-DETAIL-LINE
+           MOVE SPACES                       TO RP-DETAIL-LINE
+           MOVE 'BLANK LINES INSERTED (SKIP)' TO RP-LABEL
+           MOVE RC-SKIP-LINES-INSERTED        TO RP-VALUE
+           WRITE RP-REPORT-LINE FROM RP-DETAIL-LINE
+           MOVE SPACES                        TO RP-DETAIL-LINE
+           MOVE 'UNRECOGNIZED CTL BYTES FOUND' TO RP-LABEL
+           MOVE RC-BAD-CTL-BYTES               TO RP-VALUE
+           WRITE RP-REPORT-LINE FROM RP-DETAIL-LINE
+           CLOSE REPORTFL.
+
+       35-EXIT.
+           EXIT.
