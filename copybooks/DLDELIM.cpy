@@ -0,0 +1,10 @@
+      *-------------------------------------------------------------*
+      *  DLDELIM  : Member-boundary delimiter record laid down in   *
+      *             the dressed OUTFILE in place of the IEBPTPCH    *
+      *             banner/formfeed line it replaces.  Shared by    *
+      *             DRESSPRT (writer) and DRSPSPLT (reader).        *
+      *-------------------------------------------------------------*
+       01  DL-DELIM-RECORD.
+           05 DL-DELIM-TAG         PIC X(08) VALUE '*MEMBER*'.
+           05 DL-DELIM-MEMBER      PIC X(08).
+           05 FILLER               PIC X(64) VALUE SPACES.
