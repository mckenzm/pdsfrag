@@ -0,0 +1,10 @@
+      *-------------------------------------------------------------*
+      *  MBRIDXR  : Member index/catalog record written by DRESSPRT *
+      *             to MBRIDX so an ISPF edit macro or cataloging   *
+      *             job can jump straight to a member's listing     *
+      *             inside the combined, dressed OUTFILE.           *
+      *-------------------------------------------------------------*
+       01  MX-INDEX-RECORD.
+           05 MX-MEMBER-NAME       PIC X(08).
+           05 MX-START-RECORD      PIC 9(09).
+           05 MX-LINE-COUNT        PIC 9(09).
